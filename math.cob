@@ -1,30 +1,847 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. COBOL-MATH.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  CMD-ARGS        PIC X(100).
-01  NUM1            PIC 9(5).
-01  NUM2            PIC 9(5).
-01  RESULT          PIC 9(10).
-01  DISPLAY-RES     PIC Z(9)9.
-
-PROCEDURE DIVISION.
-    *> 1. Grab the arguments from the CLI (e.g., "10 20")
-    ACCEPT CMD-ARGS FROM COMMAND-LINE.
-    
-    *> 2. Unstring them into our numeric variables
-    UNSTRING CMD-ARGS DELIMITED BY ALL SPACES 
-        INTO NUM1, NUM2.
-
-    *> 3. Do the math
-    COMPUTE RESULT = NUM1 * NUM2.
-
-    *> 4. Move to a "Edited" variable to remove leading zeros for the UI
-    MOVE RESULT TO DISPLAY-RES.
-
-    DISPLAY "Input A: " NUM1.
-    DISPLAY "Input B: " NUM2.
-    DISPLAY "The Result of Multiplication: " DISPLAY-RES.
-
-    STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. COBOL-MATH.
+000030 AUTHOR. D-SHIFT BATCH SUPPORT.
+000040 INSTALLATION. MIS PRODUCTION.
+000050 DATE-WRITTEN. 01/01/2024.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100* 01/01/2024  INIT  ORIGINAL MULTIPLY-ONLY VERSION.
+000110* 08/09/2026  DLH   ADDED BATCH-MODE PROCESSING OF A PAIRS
+000120*                   FILE SO A WHOLE DAY'S PAIRS CAN RUN IN
+000130*                   ONE JOB STEP INSTEAD OF ONE CALL EACH.
+000140* 08/09/2026  DLH   ADDED A PRINTED DETAIL REPORT WITH RUN
+000150*                   DATE AND PAGE HEADERS SO THE DAY'S
+000160*                   CALCULATIONS HAVE A DURABLE COPY.
+000170* 08/09/2026  DLH   ADDED NUMERIC EDITING OF PARSED PAIRS
+000180*                   WITH BAD PAIRS ROUTED TO A REJECT FILE
+000190*                   INSTEAD OF BEING COMPUTED.
+000200* 08/09/2026  DLH   ADDED ON SIZE ERROR TO THE COMPUTE AND A
+000210*                   JOB RETURN CODE SO AN OVERFLOW FAILS
+000220*                   VISIBLY INSTEAD OF TRUNCATING RESULT.
+000230* 08/09/2026  DLH   ADDED AN OPERATOR SELECTOR (+, -, *, /) SO
+000240*                   ONE TOOL HANDLES ALL FOUR BASIC OPERATIONS.
+000250*                   FOLDED THE SINGLE-PAIR CLI PATH INTO THE
+000260*                   BATCH RECORD PROCESSOR SO BOTH SHARE ONE
+000270*                   COPY OF THE PARSE/COMPUTE LOGIC.
+000280* 08/09/2026  DLH   ADDED AN APPENDED AUDIT LOG RECORD FOR
+000290*                   EVERY CALCULATION SO PAST RUNS CAN BE
+000300*                   RECONSTRUCTED LATER.
+000310* 08/09/2026  DLH   ADDED RESTART-FILE CHECKPOINTING TO THE
+000320*                   BATCH LOOP SO A RERUN AFTER AN ABEND
+000330*                   RESUMES AFTER THE LAST COMMITTED RECORD.
+000340* 08/09/2026  DLH   WIDENED NUM1/NUM2/RESULT TO CARRY AN
+000350*                   IMPLIED TWO-DECIMAL VALUE SO CURRENCY
+000360*                   FEEDS DO NOT HAVE TO BE SCALED FIRST.
+000370* 08/09/2026  DLH   MOVED THE FOUR-OPERATION ARITHMETIC OUT
+000380*                   TO A NEW CALLABLE SUBPROGRAM, COBOL-CALC,
+000390*                   SO OTHER JOBS IN THE PIPELINE CAN GET A
+000400*                   RESULT BACK WITHOUT SHELLING OUT TO READ
+000410*                   DISPLAY OUTPUT. THIS PROGRAM NOW CALLS
+000420*                   THAT SAME MODULE INTERNALLY.
+000430* 08/09/2026  DLH   ADDED AN END-OF-RUN CONTROL-TOTAL REPORT
+000440*                   (RECORDS READ, COMPUTED, REJECTED, AND
+000450*                   SUM OF RESULT) SO A BATCH SUBMISSION CAN
+000460*                   BE RECONCILED AGAINST AN INDEPENDENTLY
+000470*                   SUPPLIED EXPECTED TOTAL.
+000480* 08/09/2026  DLH   NUM1/NUM2 NOW PARSE AN ACTUAL DECIMAL
+000490*                   POINT ("123.45") INSTEAD OF TREATING THE
+000500*                   LAST TWO DIGITS OF A PLAIN DIGIT STRING AS
+000510*                   IMPLIED CENTS - THE EARLIER SCHEME SILENTLY
+000520*                   RESCALED EVERY WHOLE-NUMBER CALLER AND
+000530*                   REJECTED GENUINE DECIMAL AMOUNTS.
+000540* 08/09/2026  DLH   THE RESTART FILE IS NOW RESET TO ZERO WHEN
+000550*                   THE BATCH LOOP REACHES A CLEAN END OF FILE
+000560*                   SO THE NEXT NORMAL RUN STARTS AT RECORD 1
+000570*                   INSTEAD OF PICKING UP WHERE THE PRIOR RUN
+000580*                   LEFT OFF; A CHECKPOINT ONLY SURVIVES WHEN
+000590*                   THE JOB NEVER REACHES END OF FILE.
+000600* 08/09/2026  DLH   OVERFLOW AND DIVIDE-BY-ZERO PAIRS ARE NOW
+000610*                   WRITTEN TO THE REJECT FILE (IN ADDITION TO
+000620*                   THE CONSOLE MESSAGE) SO THERE IS A DURABLE
+000630*                   RECORD OF WHAT HAPPENED TO THEM.
+000640* 08/09/2026  DLH   TRIMMED THE OPERATION LABEL IN THE CONSOLE
+000650*                   RESULT LINE SO SHORTER OPERATION NAMES NO
+000660*                   LONGER LEAVE A GAP BEFORE THE COLON.
+000670*----------------------------------------------------------
+000680 ENVIRONMENT DIVISION.
+000690 CONFIGURATION SECTION.
+000700 SOURCE-COMPUTER. IBM-370.
+000710 OBJECT-COMPUTER. IBM-370.
+000720 INPUT-OUTPUT SECTION.
+000730 FILE-CONTROL.
+000740     SELECT PAIRS-FILE ASSIGN TO "PAIRS"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS WS-PAIRS-STATUS.
+000770     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS WS-REPORT-STATUS.
+000800     SELECT REJECT-FILE ASSIGN TO "REJFILE"
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS WS-REJECT-STATUS.
+000830     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000840         ORGANIZATION IS LINE SEQUENTIAL
+000850         FILE STATUS IS WS-AUDIT-STATUS.
+000860     SELECT RESTART-FILE ASSIGN TO "RESTART"
+000870         ORGANIZATION IS LINE SEQUENTIAL
+000880         FILE STATUS IS WS-RESTART-STATUS.
+000890     SELECT RESTART-TEMP-FILE ASSIGN TO "RESTART.NEW"
+000900         ORGANIZATION IS LINE SEQUENTIAL
+000910         FILE STATUS IS WS-RESTART-TEMP-STATUS.
+000920     SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+000930         ORGANIZATION IS LINE SEQUENTIAL
+000940         FILE STATUS IS WS-CONTROL-STATUS.
+000950 DATA DIVISION.
+000960 FILE SECTION.
+000970 FD  PAIRS-FILE
+000980     RECORDING MODE IS F.
+000990 01  PR-RECORD                  PIC X(80).
+001000 FD  REPORT-FILE
+001010     RECORDING MODE IS F.
+001020 01  RL-RECORD                  PIC X(132).
+001030 FD  REJECT-FILE
+001040     RECORDING MODE IS F.
+001050 01  RJ-RECORD                  PIC X(106).
+001060 FD  AUDIT-FILE
+001070     RECORDING MODE IS F.
+001080 01  AU-RECORD                  PIC X(080).
+001090 FD  RESTART-FILE
+001100     RECORDING MODE IS F.
+001110*----------------------------------------------------------
+001120* RS-RESTART-REC-NO IS THE LAST PAIRS-FILE RECORD NUMBER
+001130* COMMITTED. RS-CUM-READ/COMPUTED/REJECTED/RESULT-TOTAL CARRY
+001140* THE RUNNING CONTROL TOTALS AS OF THAT CHECKPOINT SO A RERUN
+001150* AFTER AN ABEND RESUMES THE TOTALS, NOT JUST THE POSITION -
+001160* OTHERWISE 8000-WRITE-CONTROL-TOTALS COULD ONLY EVER REPORT
+001170* THE TAIL END OF A SUBMISSION THAT HIT A RESTART.
+001180*----------------------------------------------------------
+001190 01  RS-RECORD.
+001200     05  RS-RESTART-REC-NO      PIC 9(08).
+001210     05  RS-CUM-READ            PIC 9(08).
+001220     05  RS-CUM-COMPUTED        PIC 9(08).
+001230     05  RS-CUM-REJECTED        PIC 9(08).
+001240     05  RS-CUM-RESULT-TOTAL    PIC S9(12)V99.
+001250 FD  RESTART-TEMP-FILE
+001260     RECORDING MODE IS F.
+001270*----------------------------------------------------------
+001280* RT-RECORD MIRRORS RS-RECORD FIELD FOR FIELD. 2700-CHECKPOINT
+001290* AND 2750-CLEAR-CHECKPOINT BUILD THE NEW CHECKPOINT HERE, IN A
+001300* FRESH FILE, THEN RENAME IT OVER RESTART-FILE SO THE LIVE
+001310* CHECKPOINT IS NEVER LEFT TRUNCATED WHILE BEING REWRITTEN.
+001320*----------------------------------------------------------
+001330 01  RT-RECORD.
+001340     05  RT-RESTART-REC-NO      PIC 9(08).
+001350     05  RT-CUM-READ            PIC 9(08).
+001360     05  RT-CUM-COMPUTED        PIC 9(08).
+001370     05  RT-CUM-REJECTED        PIC 9(08).
+001380     05  RT-CUM-RESULT-TOTAL    PIC S9(12)V99.
+001390 FD  CONTROL-FILE
+001400     RECORDING MODE IS F.
+001410 01  CT-RECORD                  PIC X(80).
+001420 WORKING-STORAGE SECTION.
+001430*----------------------------------------------------------
+001440* COMMAND-LINE / SINGLE-PAIR WORK AREAS
+001450*----------------------------------------------------------
+001460 01  CMD-ARGS                   PIC X(100).
+001470 01  NUM1-TEXT                  PIC X(08).
+001480 01  NUM2-TEXT                  PIC X(08).
+001490*----------------------------------------------------------
+001500* NUM1/NUM2 ACCEPT AN OPTIONAL DECIMAL POINT (NNNNN.NN) SO
+001510* CURRENCY AMOUNTS CAN BE KEYED DIRECTLY - "123.45" MEANS
+001520* ONE HUNDRED TWENTY-THREE DOLLARS AND FORTY-FIVE CENTS. A
+001530* TOKEN WITH NO DECIMAL POINT ("10") IS A WHOLE-NUMBER VALUE,
+001540* NOT PRE-SCALED CENTS, SO EXISTING WHOLE-NUMBER CALLERS GET
+001550* THE SAME ANSWER THEY ALWAYS HAVE.
+001560*----------------------------------------------------------
+001570 01  NUM1-FIELDS.
+001580     05  NUM1-INT               PIC 9(05).
+001590     05  NUM1-FRAC              PIC 9(02).
+001600 01  NUM1 REDEFINES NUM1-FIELDS PIC 9(05)V99.
+001610 01  NUM2-FIELDS.
+001620     05  NUM2-INT               PIC 9(05).
+001630     05  NUM2-FRAC              PIC 9(02).
+001640 01  NUM2 REDEFINES NUM2-FIELDS PIC 9(05)V99.
+001650 01  RESULT                     PIC S9(10)V99.
+001660 01  DISPLAY-RES                PIC -Z(09)9.99.
+001670*----------------------------------------------------------
+001680* SHARED WORK AREA FOR PARSING ONE "NNNNN" OR "NNNNN.NN"
+001690* AMOUNT - LOADED WITH NUM1-TEXT OR NUM2-TEXT IN TURN AND
+001700* RUN THROUGH 2250-PARSE-AMOUNT, THE SAME PARSING LOGIC FOR
+001710* BOTH SIDES OF THE PAIR.
+001720*----------------------------------------------------------
+001730 77  WS-PARSE-TEXT              PIC X(08).
+001740 77  WS-PARSE-LEN               PIC 9(03)    VALUE ZERO.
+001750 77  WS-PARSE-INT-TEXT          PIC X(05).
+001760 77  WS-PARSE-INT-LEN           PIC 9(03)    VALUE ZERO.
+001770 77  WS-PARSE-FRAC-TEXT         PIC X(02).
+001780 77  WS-PARSE-FRAC-LEN          PIC 9(03)    VALUE ZERO.
+001790 77  WS-PARSE-FRAC-DIGIT        PIC 9(01)    VALUE ZERO.
+001800 77  WS-PARSE-INT-VALUE         PIC 9(05)    VALUE ZERO.
+001810 77  WS-PARSE-FRAC-VALUE        PIC 9(02)    VALUE ZERO.
+001820 77  WS-PARSE-VALID-SW          PIC X(01)    VALUE "Y".
+001830     88  PARSE-OK                 VALUE "Y".
+001840     88  PARSE-INVALID            VALUE "N".
+001850 77  WS-NUM1-PARSE-OK-SW        PIC X(01)    VALUE "Y".
+001860     88  NUM1-PARSE-OK            VALUE "Y".
+001870 77  WS-NUM2-PARSE-OK-SW        PIC X(01)    VALUE "Y".
+001880     88  NUM2-PARSE-OK            VALUE "Y".
+001890 77  WS-PARSE-REASON            PIC X(24)    VALUE SPACES.
+001900 77  WS-NUM1-PARSE-REASON       PIC X(24)    VALUE SPACES.
+001910 77  WS-NUM2-PARSE-REASON       PIC X(24)    VALUE SPACES.
+001920*----------------------------------------------------------
+001930* OPERATOR SELECTOR
+001940*----------------------------------------------------------
+001950 01  OP-CODE                    PIC X(01).
+001960     88  OP-IS-ADD                VALUE "+".
+001970     88  OP-IS-SUB                VALUE "-".
+001980     88  OP-IS-MUL                VALUE "*".
+001990     88  OP-IS-DIV                VALUE "/".
+002000     88  OP-IS-VALID              VALUES "+" "-" "*" "/".
+002010 77  WS-OP-LABEL                PIC X(14).
+002020 77  WS-OP-LABEL-LEN            PIC 9(02)    VALUE ZERO.
+002030 77  WS-CALC-RETURN-CODE        PIC 9(02).
+002040*----------------------------------------------------------
+002050* BATCH CONTROL SWITCHES AND COUNTERS
+002060*----------------------------------------------------------
+002070 77  WS-PAIRS-STATUS            PIC X(02).
+002080     88  PAIRS-OK                VALUE "00".
+002090     88  PAIRS-EOF               VALUE "10".
+002100 77  WS-REPORT-STATUS           PIC X(02).
+002110     88  REPORT-OK                VALUE "00".
+002120 77  WS-REJECT-STATUS           PIC X(02).
+002130     88  REJECT-OK                VALUE "00".
+002140 77  WS-AUDIT-STATUS            PIC X(02).
+002150     88  AUDIT-OK                 VALUE "00".
+002160 77  WS-RESTART-STATUS          PIC X(02).
+002170     88  RESTART-OK               VALUE "00".
+002180 77  WS-RESTART-TEMP-STATUS     PIC X(02).
+002190     88  RESTART-TEMP-OK          VALUE "00".
+002200 77  WS-RESTART-LIVE-NAME       PIC X(20) VALUE "RESTART".
+002210 77  WS-RESTART-TEMP-NAME       PIC X(20) VALUE "RESTART.NEW".
+002220 77  WS-RESTART-RENAME-RC       PIC S9(09) VALUE ZERO.
+002230 77  WS-CONTROL-STATUS          PIC X(02).
+002240     88  CONTROL-OK               VALUE "00".
+002250 77  WS-RECORD-COUNT            PIC 9(08)    VALUE ZERO.
+002260*----------------------------------------------------------
+002270* END-OF-RUN CONTROL TOTALS
+002280*----------------------------------------------------------
+002290 77  WS-RECORDS-READ            PIC 9(08)    VALUE ZERO.
+002300 77  WS-RECORDS-COMPUTED        PIC 9(08)    VALUE ZERO.
+002310 77  WS-RECORDS-REJECTED        PIC 9(08)    VALUE ZERO.
+002320 77  WS-RESULT-TOTAL            PIC S9(12)V99 VALUE ZERO.
+002330 77  WS-RESTART-REC-NO          PIC 9(08)    VALUE ZERO.
+002340 77  WS-EOF-SW                  PIC X(01)    VALUE "N".
+002350     88  END-OF-PAIRS             VALUE "Y".
+002360 77  WS-BATCH-MODE-SW           PIC X(01)    VALUE "N".
+002370     88  BATCH-MODE               VALUE "Y".
+002380 77  WS-PAIR-VALID-SW           PIC X(01)    VALUE "Y".
+002390     88  PAIR-IS-VALID            VALUE "Y".
+002400     88  PAIR-IS-INVALID          VALUE "N".
+002410 77  WS-NUM1-LEN                PIC 9(03)    VALUE ZERO.
+002420 77  WS-NUM2-LEN                PIC 9(03)    VALUE ZERO.
+002430 77  WS-OP-LEN                  PIC 9(03)    VALUE ZERO.
+002440 77  WS-HIGHEST-RC              PIC 9(02)    VALUE ZERO.
+002450 01  WS-REJECT-LINE.
+002460     05  RJ-ORIGINAL-TEXT       PIC X(80).
+002470     05  FILLER                 PIC X(02)    VALUE SPACES.
+002480     05  RJ-REASON              PIC X(24).
+002490*----------------------------------------------------------
+002500* AUDIT LOG RECORD LAYOUT
+002510*----------------------------------------------------------
+002520 77  WS-AUDIT-DATE-N            PIC 9(08).
+002530 77  WS-AUDIT-TIME-N            PIC 9(08).
+002540 01  WS-AUDIT-LINE.
+002550     05  AU-RUN-DATE            PIC 9999/99/99.
+002560     05  FILLER                 PIC X(01)    VALUE SPACES.
+002570     05  AU-RUN-TIME            PIC 9(06).
+002580     05  FILLER                 PIC X(02)    VALUE SPACES.
+002590     05  AU-NUM1                PIC Z(04)9.99.
+002600     05  FILLER                 PIC X(02)    VALUE SPACES.
+002610     05  AU-OP-CODE             PIC X(01).
+002620     05  FILLER                 PIC X(02)    VALUE SPACES.
+002630     05  AU-NUM2                PIC Z(04)9.99.
+002640     05  FILLER                 PIC X(02)    VALUE SPACES.
+002650     05  AU-RESULT              PIC -Z(09)9.99.
+002660*----------------------------------------------------------
+002670* REPORT HEADING AND DETAIL LINE LAYOUTS
+002680*----------------------------------------------------------
+002690 77  WS-RUN-DATE-N              PIC 9(08).
+002700 01  WS-RUN-DATE-R              PIC 9999/99/99.
+002710 77  WS-PAGE-NO                 PIC 9(04)    VALUE 1.
+002720 77  WS-LINE-COUNT              PIC 9(02)    VALUE 99.
+002730 77  WS-MAX-LINES-PER-PAGE      PIC 9(02)    VALUE 20.
+002740 01  RL-HEADING-1.
+002750     05  FILLER                 PIC X(10)    VALUE "COBOL-MATH".
+002760     05  FILLER                 PIC X(30)
+002770         VALUE "  DAILY CALCULATION DETAIL".
+002780     05  FILLER                 PIC X(10)    VALUE "RUN DATE ".
+002790     05  RH1-RUN-DATE           PIC 9999/99/99.
+002800     05  FILLER                 PIC X(08)    VALUE "  PAGE ".
+002810     05  RH1-PAGE-NO            PIC ZZZ9.
+002820 01  RL-HEADING-2.
+002830     05  FILLER                 PIC X(12)    VALUE "INPUT A".
+002840     05  FILLER                 PIC X(12)    VALUE "INPUT B".
+002850     05  FILLER                 PIC X(04)    VALUE "OP".
+002860     05  FILLER                 PIC X(16)    VALUE "RESULT".
+002870 01  RL-DETAIL-LINE.
+002880     05  RD-NUM1                PIC Z(04)9.99.
+002890     05  FILLER                 PIC X(05)    VALUE SPACES.
+002900     05  RD-NUM2                PIC Z(04)9.99.
+002910     05  FILLER                 PIC X(05)    VALUE SPACES.
+002920     05  RD-OP-CODE             PIC X(01).
+002930     05  FILLER                 PIC X(07)    VALUE SPACES.
+002940     05  RD-RESULT              PIC -Z(09)9.99.
+002950*----------------------------------------------------------
+002960* CONTROL-TOTAL REPORT LAYOUTS
+002970*----------------------------------------------------------
+002980 01  CT-LINE-TITLE.
+002990     05  FILLER                 PIC X(30)
+003000         VALUE "COBOL-MATH CONTROL TOTALS".
+003010 01  CT-LINE-READ.
+003020     05  FILLER                 PIC X(20)
+003030         VALUE "RECORDS READ....... ".
+003040     05  CT-RECORDS-READ        PIC ZZZZZZZ9.
+003050 01  CT-LINE-COMPUTED.
+003060     05  FILLER                 PIC X(20)
+003070         VALUE "RECORDS COMPUTED... ".
+003080     05  CT-RECORDS-COMPUTED    PIC ZZZZZZZ9.
+003090 01  CT-LINE-REJECTED.
+003100     05  FILLER                 PIC X(20)
+003110         VALUE "RECORDS REJECTED... ".
+003120     05  CT-RECORDS-REJECTED    PIC ZZZZZZZ9.
+003130 01  CT-LINE-RESULT-TOTAL.
+003140     05  FILLER                 PIC X(20)
+003150         VALUE "SUM OF RESULT...... ".
+003160     05  CT-RESULT-TOTAL        PIC -Z(11)9.99.
+003170 PROCEDURE DIVISION.
+003180*----------------------------------------------------------
+003190* 0000-MAINLINE
+003200*----------------------------------------------------------
+003210 0000-MAINLINE.
+003220     PERFORM 1000-INITIALIZE
+003230         THRU 1000-EXIT.
+003240
+003250     IF BATCH-MODE
+003260         PERFORM 2000-PROCESS-PAIRS
+003270             THRU 2000-EXIT
+003280     ELSE
+003290         MOVE CMD-ARGS TO PR-RECORD
+003300         PERFORM 2200-COMPUTE-AND-DISPLAY
+003310             THRU 2200-EXIT
+003320     END-IF.
+003330
+003340     PERFORM 9000-TERMINATE
+003350         THRU 9000-EXIT.
+003360
+003370     STOP RUN.
+003380*----------------------------------------------------------
+003390* 1000-INITIALIZE - DECIDE CLI VS. BATCH AND OPEN FILES
+003400*----------------------------------------------------------
+003410 1000-INITIALIZE.
+003420     ACCEPT WS-RUN-DATE-N FROM DATE YYYYMMDD.
+003430     MOVE WS-RUN-DATE-N TO WS-RUN-DATE-R.
+003440
+003450     ACCEPT CMD-ARGS FROM COMMAND-LINE.
+003460
+003470     IF CMD-ARGS = SPACES
+003480         SET BATCH-MODE TO TRUE
+003490         OPEN INPUT PAIRS-FILE
+003500         IF NOT PAIRS-OK
+003510             DISPLAY "UNABLE TO OPEN PAIRS FILE, STATUS = "
+003520                 WS-PAIRS-STATUS
+003530             MOVE 16 TO RETURN-CODE
+003540             STOP RUN
+003550         END-IF
+003560         OPEN INPUT RESTART-FILE
+003570         IF RESTART-OK
+003580             READ RESTART-FILE
+003590             IF RESTART-OK
+003600                 MOVE RS-RESTART-REC-NO TO WS-RESTART-REC-NO
+003610                 MOVE RS-CUM-READ TO WS-RECORDS-READ
+003620                 MOVE RS-CUM-COMPUTED TO WS-RECORDS-COMPUTED
+003630                 MOVE RS-CUM-REJECTED TO WS-RECORDS-REJECTED
+003640                 MOVE RS-CUM-RESULT-TOTAL TO WS-RESULT-TOTAL
+003650                 DISPLAY "RESUMING AFTER RECORD "
+003660                     WS-RESTART-REC-NO
+003670             END-IF
+003680             CLOSE RESTART-FILE
+003690         END-IF
+003700     END-IF.
+003710
+003720     OPEN EXTEND REPORT-FILE.
+003730     IF WS-REPORT-STATUS = "35"
+003740         OPEN OUTPUT REPORT-FILE
+003750         CLOSE REPORT-FILE
+003760         OPEN EXTEND REPORT-FILE
+003770     END-IF.
+003780     IF NOT REPORT-OK
+003790         DISPLAY "UNABLE TO OPEN REPORT FILE, STATUS = "
+003800             WS-REPORT-STATUS
+003810         MOVE 16 TO RETURN-CODE
+003820         STOP RUN
+003830     END-IF.
+003840
+003850     OPEN EXTEND REJECT-FILE.
+003860     IF WS-REJECT-STATUS = "35"
+003870         OPEN OUTPUT REJECT-FILE
+003880         CLOSE REJECT-FILE
+003890         OPEN EXTEND REJECT-FILE
+003900     END-IF.
+003910     IF NOT REJECT-OK
+003920         DISPLAY "UNABLE TO OPEN REJECT FILE, STATUS = "
+003930             WS-REJECT-STATUS
+003940         MOVE 16 TO RETURN-CODE
+003950         STOP RUN
+003960     END-IF.
+003970
+003980     OPEN EXTEND AUDIT-FILE.
+003990     IF WS-AUDIT-STATUS = "35"
+004000         OPEN OUTPUT AUDIT-FILE
+004010         CLOSE AUDIT-FILE
+004020         OPEN EXTEND AUDIT-FILE
+004030     END-IF.
+004040     IF NOT AUDIT-OK
+004050         DISPLAY "UNABLE TO OPEN AUDIT LOG, STATUS = "
+004060             WS-AUDIT-STATUS
+004070         MOVE 16 TO RETURN-CODE
+004080         STOP RUN
+004090     END-IF.
+004100
+004110     OPEN EXTEND CONTROL-FILE.
+004120     IF WS-CONTROL-STATUS = "35"
+004130         OPEN OUTPUT CONTROL-FILE
+004140         CLOSE CONTROL-FILE
+004150         OPEN EXTEND CONTROL-FILE
+004160     END-IF.
+004170     IF NOT CONTROL-OK
+004180         DISPLAY "UNABLE TO OPEN CONTROL FILE, STATUS = "
+004190             WS-CONTROL-STATUS
+004200         MOVE 16 TO RETURN-CODE
+004210         STOP RUN
+004220     END-IF.
+004230     GO TO 1000-EXIT.
+004240 1000-EXIT.
+004250     EXIT.
+004260*----------------------------------------------------------
+004270* 2000-PROCESS-PAIRS - LOOP OVER THE BATCH INPUT FILE
+004280*----------------------------------------------------------
+004290 2000-PROCESS-PAIRS.
+004300     PERFORM 2100-READ-PAIR
+004310         THRU 2100-EXIT.
+004320     PERFORM UNTIL END-OF-PAIRS
+004330         IF WS-RECORD-COUNT > WS-RESTART-REC-NO
+004340             PERFORM 2200-COMPUTE-AND-DISPLAY
+004350                 THRU 2200-EXIT
+004360             PERFORM 2700-CHECKPOINT
+004370                 THRU 2700-EXIT
+004380         END-IF
+004390         PERFORM 2100-READ-PAIR
+004400             THRU 2100-EXIT
+004410     END-PERFORM.
+004420     CLOSE PAIRS-FILE.
+004430     PERFORM 2750-CLEAR-CHECKPOINT
+004440         THRU 2750-EXIT.
+004450     GO TO 2000-EXIT.
+004460 2000-EXIT.
+004470     EXIT.
+004480*----------------------------------------------------------
+004490* 2100-READ-PAIR
+004500*----------------------------------------------------------
+004510 2100-READ-PAIR.
+004520     READ PAIRS-FILE
+004530         AT END
+004540             SET END-OF-PAIRS TO TRUE
+004550     END-READ.
+004560     IF NOT END-OF-PAIRS
+004570         ADD 1 TO WS-RECORD-COUNT
+004580     END-IF.
+004590     GO TO 2100-EXIT.
+004600 2100-EXIT.
+004610     EXIT.
+004620*----------------------------------------------------------
+004630* 2200-COMPUTE-AND-DISPLAY - ONE "NUM1 NUM2 [OP]" RECORD,
+004640*     FROM EITHER THE BATCH FILE OR A SINGLE CLI INVOCATION
+004650*----------------------------------------------------------
+004660 2200-COMPUTE-AND-DISPLAY.
+004670     ADD 1 TO WS-RECORDS-READ.
+004680     INITIALIZE NUM1-TEXT NUM2-TEXT OP-CODE
+004690         WS-NUM1-LEN WS-NUM2-LEN WS-OP-LEN.
+004700     UNSTRING PR-RECORD DELIMITED BY ALL SPACES
+004710         INTO NUM1-TEXT COUNT IN WS-NUM1-LEN,
+004720              NUM2-TEXT COUNT IN WS-NUM2-LEN,
+004730              OP-CODE   COUNT IN WS-OP-LEN.
+004740
+004750     IF WS-OP-LEN = ZERO
+004760         MOVE "*" TO OP-CODE
+004770     END-IF.
+004780
+004790     MOVE NUM1-TEXT TO WS-PARSE-TEXT.
+004800     MOVE WS-NUM1-LEN TO WS-PARSE-LEN.
+004810     PERFORM 2250-PARSE-AMOUNT
+004820         THRU 2250-EXIT.
+004830     MOVE WS-PARSE-VALID-SW TO WS-NUM1-PARSE-OK-SW.
+004840     MOVE WS-PARSE-REASON TO WS-NUM1-PARSE-REASON.
+004850     MOVE WS-PARSE-INT-VALUE TO NUM1-INT.
+004860     MOVE WS-PARSE-FRAC-VALUE TO NUM1-FRAC.
+004870
+004880     MOVE NUM2-TEXT TO WS-PARSE-TEXT.
+004890     MOVE WS-NUM2-LEN TO WS-PARSE-LEN.
+004900     PERFORM 2250-PARSE-AMOUNT
+004910         THRU 2250-EXIT.
+004920     MOVE WS-PARSE-VALID-SW TO WS-NUM2-PARSE-OK-SW.
+004930     MOVE WS-PARSE-REASON TO WS-NUM2-PARSE-REASON.
+004940     MOVE WS-PARSE-INT-VALUE TO NUM2-INT.
+004950     MOVE WS-PARSE-FRAC-VALUE TO NUM2-FRAC.
+004960
+004970     SET PAIR-IS-VALID TO TRUE.
+004980     IF NOT NUM1-PARSE-OK OR NOT NUM2-PARSE-OK
+004990         SET PAIR-IS-INVALID TO TRUE
+005000         MOVE PR-RECORD TO RJ-ORIGINAL-TEXT
+005010         IF NOT NUM1-PARSE-OK
+005020             MOVE WS-NUM1-PARSE-REASON TO RJ-REASON
+005030         ELSE
+005040             MOVE WS-NUM2-PARSE-REASON TO RJ-REASON
+005050         END-IF
+005060         PERFORM 2600-WRITE-REJECT
+005070             THRU 2600-EXIT
+005080     END-IF.
+005090
+005100     IF PAIR-IS-VALID AND WS-OP-LEN > 1
+005110         SET PAIR-IS-INVALID TO TRUE
+005120         MOVE PR-RECORD TO RJ-ORIGINAL-TEXT
+005130         MOVE "INVALID OPERATOR" TO RJ-REASON
+005140         PERFORM 2600-WRITE-REJECT
+005150             THRU 2600-EXIT
+005160     END-IF.
+005170
+005180     IF PAIR-IS-VALID AND NOT OP-IS-VALID
+005190         SET PAIR-IS-INVALID TO TRUE
+005200         MOVE PR-RECORD TO RJ-ORIGINAL-TEXT
+005210         MOVE "INVALID OPERATOR" TO RJ-REASON
+005220         PERFORM 2600-WRITE-REJECT
+005230             THRU 2600-EXIT
+005240     END-IF.
+005250
+005260     IF PAIR-IS-VALID
+005270         PERFORM 2300-COMPUTE-RESULT
+005280             THRU 2300-EXIT
+005290     END-IF.
+005300
+005310     IF PAIR-IS-VALID
+005320         ADD 1 TO WS-RECORDS-COMPUTED
+005330         ADD RESULT TO WS-RESULT-TOTAL
+005340             ON SIZE ERROR
+005350                 DISPLAY "CONTROL TOTAL OVERFLOW - SUM OF "
+005360                     "RESULT EXCEEDS CTLFILE CAPACITY"
+005370                 MOVE 16 TO WS-HIGHEST-RC
+005380         END-ADD
+005390         MOVE RESULT TO DISPLAY-RES
+005400         DISPLAY "Input A: " NUM1
+005410         DISPLAY "Input B: " NUM2
+005420         DISPLAY "The Result of " WS-OP-LABEL(1:WS-OP-LABEL-LEN)
+005430             ": " DISPLAY-RES
+005440         PERFORM 2450-WRITE-DETAIL-LINE
+005450             THRU 2450-EXIT
+005460         PERFORM 2500-WRITE-AUDIT-RECORD
+005470             THRU 2500-EXIT
+005480     END-IF.
+005490     GO TO 2200-EXIT.
+005500 2200-EXIT.
+005510     EXIT.
+005520*----------------------------------------------------------
+005530* 2250-PARSE-AMOUNT - PARSE WS-PARSE-TEXT(1:WS-PARSE-LEN) AS
+005540*     "NNNNN" OR "NNNNN.NN" INTO WS-PARSE-INT-VALUE AND
+005550*     WS-PARSE-FRAC-VALUE. CALLED ONCE FOR NUM1'S TEXT AND
+005560*     AGAIN FOR NUM2'S, WITH WS-PARSE-TEXT/WS-PARSE-LEN
+005570*     RELOADED BEFORE EACH CALL.
+005580*----------------------------------------------------------
+005590 2250-PARSE-AMOUNT.
+005600     SET PARSE-OK TO TRUE.
+005610     MOVE SPACES TO WS-PARSE-REASON.
+005620     INITIALIZE WS-PARSE-INT-TEXT WS-PARSE-FRAC-TEXT
+005630         WS-PARSE-INT-LEN WS-PARSE-FRAC-LEN
+005640         WS-PARSE-INT-VALUE WS-PARSE-FRAC-VALUE.
+005650
+005660     IF WS-PARSE-LEN = ZERO
+005670         SET PARSE-INVALID TO TRUE
+005680         MOVE "MISSING FIELD" TO WS-PARSE-REASON
+005690     ELSE
+005700         IF WS-PARSE-LEN > 8
+005710             SET PARSE-INVALID TO TRUE
+005720             MOVE "TOO LONG" TO WS-PARSE-REASON
+005730         END-IF
+005740     END-IF.
+005750
+005760     IF PARSE-OK
+005770         UNSTRING WS-PARSE-TEXT(1:WS-PARSE-LEN) DELIMITED BY "."
+005780             INTO WS-PARSE-INT-TEXT COUNT IN WS-PARSE-INT-LEN,
+005790                  WS-PARSE-FRAC-TEXT COUNT IN WS-PARSE-FRAC-LEN
+005800     END-IF.
+005810
+005820     IF PARSE-OK AND WS-PARSE-INT-LEN = ZERO
+005830         SET PARSE-INVALID TO TRUE
+005840         MOVE "MISSING FIELD" TO WS-PARSE-REASON
+005850     END-IF.
+005860
+005870     IF PARSE-OK AND WS-PARSE-INT-LEN > 5
+005880         SET PARSE-INVALID TO TRUE
+005890         MOVE "TOO LONG" TO WS-PARSE-REASON
+005900     END-IF.
+005910
+005920     IF PARSE-OK
+005930         IF NOT WS-PARSE-INT-TEXT(1:WS-PARSE-INT-LEN) NUMERIC
+005940             SET PARSE-INVALID TO TRUE
+005950             MOVE "NON-NUMERIC INPUT" TO WS-PARSE-REASON
+005960         END-IF
+005970     END-IF.
+005980
+005990     IF PARSE-OK
+006000         MOVE WS-PARSE-INT-TEXT(1:WS-PARSE-INT-LEN)
+006010             TO WS-PARSE-INT-VALUE
+006020     END-IF.
+006030
+006040     IF PARSE-OK AND WS-PARSE-FRAC-LEN > 2
+006050         SET PARSE-INVALID TO TRUE
+006060         MOVE "TOO LONG" TO WS-PARSE-REASON
+006070     END-IF.
+006080
+006090     IF PARSE-OK AND WS-PARSE-FRAC-LEN > ZERO
+006100         IF NOT WS-PARSE-FRAC-TEXT(1:WS-PARSE-FRAC-LEN) NUMERIC
+006110             SET PARSE-INVALID TO TRUE
+006120             MOVE "NON-NUMERIC INPUT" TO WS-PARSE-REASON
+006130         END-IF
+006140     END-IF.
+006150
+006160     IF PARSE-OK AND WS-PARSE-FRAC-LEN = 1
+006170         MOVE WS-PARSE-FRAC-TEXT(1:1) TO WS-PARSE-FRAC-DIGIT
+006180         MULTIPLY WS-PARSE-FRAC-DIGIT BY 10
+006190             GIVING WS-PARSE-FRAC-VALUE
+006200     END-IF.
+006210
+006220     IF PARSE-OK AND WS-PARSE-FRAC-LEN = 2
+006230         MOVE WS-PARSE-FRAC-TEXT(1:2) TO WS-PARSE-FRAC-VALUE
+006240     END-IF.
+006250
+006260     GO TO 2250-EXIT.
+006270 2250-EXIT.
+006280     EXIT.
+006290*----------------------------------------------------------
+006300* 2300-COMPUTE-RESULT - APPLY THE SELECTED OPERATOR, VIA
+006310*     THE CALLABLE ARITHMETIC MODULE, COBOL-CALC
+006320*----------------------------------------------------------
+006330 2300-COMPUTE-RESULT.
+006340     EVALUATE TRUE
+006350         WHEN OP-IS-ADD
+006360             MOVE "Addition" TO WS-OP-LABEL
+006370             MOVE 8 TO WS-OP-LABEL-LEN
+006380         WHEN OP-IS-SUB
+006390             MOVE "Subtraction" TO WS-OP-LABEL
+006400             MOVE 11 TO WS-OP-LABEL-LEN
+006410         WHEN OP-IS-MUL
+006420             MOVE "Multiplication" TO WS-OP-LABEL
+006430             MOVE 14 TO WS-OP-LABEL-LEN
+006440         WHEN OP-IS-DIV
+006450             MOVE "Division" TO WS-OP-LABEL
+006460             MOVE 8 TO WS-OP-LABEL-LEN
+006470     END-EVALUATE.
+006480
+006490     CALL "COBOL-CALC" USING NUM1, NUM2, OP-CODE,
+006500             RESULT, WS-CALC-RETURN-CODE.
+006510
+006520     IF WS-CALC-RETURN-CODE NOT = ZERO
+006530         PERFORM 2350-COMPUTE-OVERFLOW
+006540             THRU 2350-EXIT
+006550     END-IF.
+006560     GO TO 2300-EXIT.
+006570 2300-EXIT.
+006580     EXIT.
+006590*----------------------------------------------------------
+006600* 2350-COMPUTE-OVERFLOW - SIZE ERROR / DIVIDE-BY-ZERO
+006610*----------------------------------------------------------
+006620 2350-COMPUTE-OVERFLOW.
+006630     IF OP-IS-DIV
+006640         DISPLAY "DIVIDE BY ZERO ON: " NUM1 " " OP-CODE
+006650             " " NUM2
+006660         MOVE "DIVIDE BY ZERO" TO RJ-REASON
+006670     ELSE
+006680         DISPLAY "ARITHMETIC OVERFLOW ON: " NUM1 " " OP-CODE
+006690             " " NUM2
+006700         MOVE "ARITHMETIC OVERFLOW" TO RJ-REASON
+006710     END-IF.
+006720     MOVE 16 TO WS-HIGHEST-RC.
+006730     SET PAIR-IS-INVALID TO TRUE.
+006740     MOVE PR-RECORD TO RJ-ORIGINAL-TEXT.
+006750     PERFORM 2600-WRITE-REJECT
+006760         THRU 2600-EXIT.
+006770     GO TO 2350-EXIT.
+006780 2350-EXIT.
+006790     EXIT.
+006800*----------------------------------------------------------
+006810* 2400-WRITE-HEADINGS - NEW REPORT PAGE
+006820*----------------------------------------------------------
+006830 2400-WRITE-HEADINGS.
+006840     MOVE WS-RUN-DATE-R TO RH1-RUN-DATE.
+006850     MOVE WS-PAGE-NO TO RH1-PAGE-NO.
+006860     MOVE RL-HEADING-1 TO RL-RECORD.
+006870     WRITE RL-RECORD.
+006880     MOVE RL-HEADING-2 TO RL-RECORD.
+006890     WRITE RL-RECORD.
+006900     MOVE SPACES TO RL-RECORD.
+006910     WRITE RL-RECORD.
+006920     ADD 1 TO WS-PAGE-NO.
+006930     MOVE ZERO TO WS-LINE-COUNT.
+006940     GO TO 2400-EXIT.
+006950 2400-EXIT.
+006960     EXIT.
+006970*----------------------------------------------------------
+006980* 2450-WRITE-DETAIL-LINE - ONE FORMATTED REPORT LINE
+006990*----------------------------------------------------------
+007000 2450-WRITE-DETAIL-LINE.
+007010     IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+007020         PERFORM 2400-WRITE-HEADINGS
+007030             THRU 2400-EXIT
+007040     END-IF.
+007050     MOVE NUM1 TO RD-NUM1.
+007060     MOVE NUM2 TO RD-NUM2.
+007070     MOVE OP-CODE TO RD-OP-CODE.
+007080     MOVE RESULT TO RD-RESULT.
+007090     MOVE RL-DETAIL-LINE TO RL-RECORD.
+007100     WRITE RL-RECORD.
+007110     ADD 1 TO WS-LINE-COUNT.
+007120     GO TO 2450-EXIT.
+007130 2450-EXIT.
+007140     EXIT.
+007150*----------------------------------------------------------
+007160* 2500-WRITE-AUDIT-RECORD - APPEND ONE AUDIT LOG ENTRY
+007170*----------------------------------------------------------
+007180 2500-WRITE-AUDIT-RECORD.
+007190     ACCEPT WS-AUDIT-DATE-N FROM DATE YYYYMMDD.
+007200     ACCEPT WS-AUDIT-TIME-N FROM TIME.
+007210     MOVE WS-AUDIT-DATE-N TO AU-RUN-DATE.
+007220     MOVE WS-AUDIT-TIME-N(1:6) TO AU-RUN-TIME.
+007230     MOVE NUM1 TO AU-NUM1.
+007240     MOVE OP-CODE TO AU-OP-CODE.
+007250     MOVE NUM2 TO AU-NUM2.
+007260     MOVE RESULT TO AU-RESULT.
+007270     MOVE WS-AUDIT-LINE TO AU-RECORD.
+007280     WRITE AU-RECORD.
+007290     GO TO 2500-EXIT.
+007300 2500-EXIT.
+007310     EXIT.
+007320*----------------------------------------------------------
+007330* 2700-CHECKPOINT - COMMIT THE CURRENT RESTART POSITION
+007340*----------------------------------------------------------
+007350 2700-CHECKPOINT.
+007360     MOVE WS-RECORD-COUNT TO RS-RESTART-REC-NO.
+007370     MOVE WS-RECORDS-READ TO RS-CUM-READ.
+007380     MOVE WS-RECORDS-COMPUTED TO RS-CUM-COMPUTED.
+007390     MOVE WS-RECORDS-REJECTED TO RS-CUM-REJECTED.
+007400     MOVE WS-RESULT-TOTAL TO RS-CUM-RESULT-TOTAL.
+007410     MOVE RS-RECORD TO RT-RECORD.
+007420     PERFORM 2710-WRITE-AND-SWAP-CHECKPOINT
+007430         THRU 2710-EXIT.
+007440     GO TO 2700-EXIT.
+007450 2700-EXIT.
+007460     EXIT.
+007470*----------------------------------------------------------
+007480* 2710-WRITE-AND-SWAP-CHECKPOINT - RT-RECORD HOLDS THE NEW
+007490*     CHECKPOINT. WRITE IT TO RESTART-TEMP-FILE (A FRESH FILE,
+007500*     SO THE OPEN OUTPUT TRUNCATION IS HARMLESS) AND ONLY THEN
+007510*     RENAME IT OVER RESTART-FILE. THE LIVE CHECKPOINT NAME
+007520*     NEVER POINTS AT A PARTIALLY-WRITTEN FILE, SO A RUN KILLED
+007530*     MID-CHECKPOINT STILL RESUMES FROM ITS LAST GOOD POSITION.
+007540*----------------------------------------------------------
+007550 2710-WRITE-AND-SWAP-CHECKPOINT.
+007560     OPEN OUTPUT RESTART-TEMP-FILE.
+007570     IF NOT RESTART-TEMP-OK
+007580         DISPLAY "UNABLE TO WRITE CHECKPOINT, STATUS = "
+007590             WS-RESTART-TEMP-STATUS
+007600         MOVE 16 TO RETURN-CODE
+007610         STOP RUN
+007620     END-IF.
+007630     WRITE RT-RECORD.
+007640     IF NOT RESTART-TEMP-OK
+007650         DISPLAY "UNABLE TO WRITE CHECKPOINT, STATUS = "
+007660             WS-RESTART-TEMP-STATUS
+007670         MOVE 16 TO RETURN-CODE
+007680         STOP RUN
+007690     END-IF.
+007700     CLOSE RESTART-TEMP-FILE.
+007710     CALL "CBL_RENAME_FILE" USING WS-RESTART-TEMP-NAME
+007720         WS-RESTART-LIVE-NAME.
+007730     MOVE RETURN-CODE TO WS-RESTART-RENAME-RC.
+007740     IF WS-RESTART-RENAME-RC NOT = ZERO
+007750         DISPLAY "UNABLE TO COMMIT CHECKPOINT, RENAME RC = "
+007760             WS-RESTART-RENAME-RC
+007770         MOVE 16 TO RETURN-CODE
+007780         STOP RUN
+007790     END-IF.
+007800     GO TO 2710-EXIT.
+007810 2710-EXIT.
+007820     EXIT.
+007830*----------------------------------------------------------
+007840* 2750-CLEAR-CHECKPOINT - THE BATCH LOOP REACHED A CLEAN
+007850*     END OF FILE, SO THIS RUN NEEDS NO RESTART ON ITS NEXT
+007860*     INVOCATION. RESET THE CHECKPOINT AND ITS CARRIED-FORWARD
+007870*     TOTALS TO ZERO; A CHECKPOINT ONLY SURVIVES TO THE NEXT
+007880*     RUN WHEN THE JOB ABENDS BEFORE REACHING HERE.
+007890*----------------------------------------------------------
+007900 2750-CLEAR-CHECKPOINT.
+007910     INITIALIZE RS-RECORD.
+007920     MOVE RS-RECORD TO RT-RECORD.
+007930     PERFORM 2710-WRITE-AND-SWAP-CHECKPOINT
+007940         THRU 2710-EXIT.
+007950     GO TO 2750-EXIT.
+007960 2750-EXIT.
+007970     EXIT.
+007980*----------------------------------------------------------
+007990* 2600-WRITE-REJECT - LOG A MALFORMED PAIR
+008000*----------------------------------------------------------
+008010 2600-WRITE-REJECT.
+008020     MOVE WS-REJECT-LINE TO RJ-RECORD.
+008030     WRITE RJ-RECORD.
+008040     ADD 1 TO WS-RECORDS-REJECTED.
+008050     IF WS-HIGHEST-RC < 04
+008060         MOVE 04 TO WS-HIGHEST-RC
+008070     END-IF.
+008080     GO TO 2600-EXIT.
+008090 2600-EXIT.
+008100     EXIT.
+008110*----------------------------------------------------------
+008120* 8000-WRITE-CONTROL-TOTALS - END-OF-RUN RECONCILIATION
+008130*     REPORT, FOR COMPARISON AGAINST AN INDEPENDENTLY
+008140*     SUPPLIED EXPECTED CONTROL TOTAL
+008150*----------------------------------------------------------
+008160 8000-WRITE-CONTROL-TOTALS.
+008170     MOVE CT-LINE-TITLE TO CT-RECORD.
+008180     WRITE CT-RECORD.
+008190     MOVE WS-RECORDS-READ TO CT-RECORDS-READ.
+008200     MOVE CT-LINE-READ TO CT-RECORD.
+008210     WRITE CT-RECORD.
+008220     MOVE WS-RECORDS-COMPUTED TO CT-RECORDS-COMPUTED.
+008230     MOVE CT-LINE-COMPUTED TO CT-RECORD.
+008240     WRITE CT-RECORD.
+008250     MOVE WS-RECORDS-REJECTED TO CT-RECORDS-REJECTED.
+008260     MOVE CT-LINE-REJECTED TO CT-RECORD.
+008270     WRITE CT-RECORD.
+008280     MOVE WS-RESULT-TOTAL TO CT-RESULT-TOTAL.
+008290     MOVE CT-LINE-RESULT-TOTAL TO CT-RECORD.
+008300     WRITE CT-RECORD.
+008310     GO TO 8000-EXIT.
+008320 8000-EXIT.
+008330     EXIT.
+008340*----------------------------------------------------------
+008350* 9000-TERMINATE
+008360*----------------------------------------------------------
+008370 9000-TERMINATE.
+008380     PERFORM 8000-WRITE-CONTROL-TOTALS
+008390         THRU 8000-EXIT.
+008400     CLOSE REPORT-FILE.
+008410     CLOSE REJECT-FILE.
+008420     CLOSE AUDIT-FILE.
+008430     CLOSE CONTROL-FILE.
+008440     MOVE WS-HIGHEST-RC TO RETURN-CODE.
+008450     GO TO 9000-EXIT.
+008460 9000-EXIT.
+008470     EXIT.
