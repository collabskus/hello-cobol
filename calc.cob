@@ -0,0 +1,91 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. COBOL-CALC.
+000300 AUTHOR. D-SHIFT BATCH SUPPORT.
+000400 INSTALLATION. MIS PRODUCTION.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 08/09/2026  DLH   ORIGINAL VERSION. PULLED THE FOUR-
+001100*                   OPERATION ARITHMETIC OUT OF COBOL-MATH
+001200*                   INTO A CALLABLE SUBPROGRAM SO OTHER JOBS
+001300*                   IN THE PIPELINE CAN GET A RESULT BACK
+001400*                   WITHOUT SHELLING OUT AND SCRAPING DISPLAY
+001500*                   OUTPUT. COBOL-MATH NOW CALLS THIS SAME
+001600*                   MODULE INTERNALLY INSTEAD OF DUPLICATING
+001700*                   THE ARITHMETIC IN ITS OWN PROCEDURE
+001800*                   DIVISION.
+001900*----------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER. IBM-370.
+002300 OBJECT-COMPUTER. IBM-370.
+002400 DATA DIVISION.
+002700 LINKAGE SECTION.
+002800*----------------------------------------------------------
+002900* LK-NUM1/LK-NUM2 CARRY AN IMPLIED TWO-DECIMAL VALUE, THE
+003000* SAME CONVENTION COBOL-MATH USES FOR CURRENCY INPUT.
+003100*----------------------------------------------------------
+003200 01  LK-NUM1                    PIC 9(05)V99.
+003300 01  LK-NUM2                    PIC 9(05)V99.
+003400 01  LK-OP-CODE                 PIC X(01).
+003500     88  LK-OP-IS-ADD             VALUE "+".
+003600     88  LK-OP-IS-SUB             VALUE "-".
+003700     88  LK-OP-IS-MUL             VALUE "*".
+003800     88  LK-OP-IS-DIV             VALUE "/".
+003900     88  LK-OP-IS-VALID           VALUES "+" "-" "*" "/".
+004000 01  LK-RESULT                  PIC S9(10)V99.
+004100 01  LK-RETURN-CODE             PIC 9(02).
+004200*----------------------------------------------------------
+004300* LK-RETURN-CODE ON EXIT -
+004400*     00 = RESULT COMPUTED SUCCESSFULLY
+004500*     12 = LK-OP-CODE WAS NOT ONE OF + - * /
+004600*     16 = ARITHMETIC OVERFLOW OR DIVIDE BY ZERO
+004700*----------------------------------------------------------
+004800 PROCEDURE DIVISION USING LK-NUM1, LK-NUM2, LK-OP-CODE,
+004900         LK-RESULT, LK-RETURN-CODE.
+005000*----------------------------------------------------------
+005100* 0000-MAINLINE
+005200*----------------------------------------------------------
+005300 0000-MAINLINE.
+005400     MOVE ZERO TO LK-RETURN-CODE.
+005500     MOVE ZERO TO LK-RESULT.
+005600
+005700     IF LK-OP-IS-VALID
+005800         PERFORM 1000-CALCULATE
+005900             THRU 1000-EXIT
+006000     ELSE
+006100         MOVE 12 TO LK-RETURN-CODE
+006200     END-IF.
+006300
+006400     GOBACK.
+006500*----------------------------------------------------------
+006600* 1000-CALCULATE - APPLY THE SELECTED OPERATOR
+006700*----------------------------------------------------------
+006800 1000-CALCULATE.
+006900     EVALUATE TRUE
+007000         WHEN LK-OP-IS-ADD
+007100             COMPUTE LK-RESULT ROUNDED = LK-NUM1 + LK-NUM2
+007200                 ON SIZE ERROR
+007300                     MOVE 16 TO LK-RETURN-CODE
+007400             END-COMPUTE
+007500         WHEN LK-OP-IS-SUB
+007600             COMPUTE LK-RESULT ROUNDED = LK-NUM1 - LK-NUM2
+007700                 ON SIZE ERROR
+007800                     MOVE 16 TO LK-RETURN-CODE
+007900             END-COMPUTE
+008000         WHEN LK-OP-IS-MUL
+008100             COMPUTE LK-RESULT ROUNDED = LK-NUM1 * LK-NUM2
+008200                 ON SIZE ERROR
+008300                     MOVE 16 TO LK-RETURN-CODE
+008400             END-COMPUTE
+008500         WHEN LK-OP-IS-DIV
+008600             COMPUTE LK-RESULT ROUNDED = LK-NUM1 / LK-NUM2
+008700                 ON SIZE ERROR
+008800                     MOVE 16 TO LK-RETURN-CODE
+008900             END-COMPUTE
+009000     END-EVALUATE.
+009100     GO TO 1000-EXIT.
+009200 1000-EXIT.
+009300     EXIT.
